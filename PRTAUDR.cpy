@@ -0,0 +1,20 @@
+      *================================================================
+      *  PRTAUDR   -  PRINTER LOOKUP AUDIT RECORD
+      *
+      *  ONE RECORD IS WRITTEN TO THE AUDIT FILE EVERY TIME PRINTER
+      *  (SAMPLESQL) IS CALLED, REGARDLESS OF OUTCOME, SO SECURITY CAN
+      *  SEE WHO ASKED FOR WHAT AND WHAT CAME BACK.
+      *================================================================
+       01  PRTAUD-RECORD.
+           05  PRTAUD-DATE                 PIC 9(08).
+           05  PRTAUD-TIME                 PIC 9(08).
+           05  FILLER                      PIC X(01).
+           05  PRTAUD-JOBNAME              PIC X(08).
+           05  FILLER                      PIC X(01).
+           05  PRTAUD-PRINTER-NAME         PIC X(08).
+           05  FILLER                      PIC X(01).
+           05  PRTAUD-SQLCODE              PIC -9(9).
+           05  FILLER                      PIC X(01).
+           05  PRTAUD-OUTCOME              PIC X(08).
+           05  FILLER                      PIC X(01).
+           05  PRTAUD-PRINTER-DEST         PIC X(08).

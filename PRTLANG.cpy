@@ -0,0 +1,22 @@
+      *================================================================
+      *  PRTLANG   -  APPROVED PRINTER_LANGUAGE CODE LIST
+      *
+      *  SMALL REFERENCE TABLE OF THE PRINTER_LANGUAGE VALUES THE PRINT
+      *  SERVICES GROUP CURRENTLY SUPPORTS.  SHARED BY EVERY PROGRAM
+      *  THAT ADDS, CHANGES, OR LOOKS UP A PRINTER ROW SO THE LIST IS
+      *  MAINTAINED IN ONE PLACE.  ADD A NEW ENTRY HERE (AND GET DBA TO
+      *  DOCUMENT THE DDL / VENDOR DRIVER SUPPORT) BEFORE A PROGRAM IS
+      *  AUTHORIZED TO ADD OR CHANGE A PRINTER ROW TO USE IT.
+      *================================================================
+       01  PRTL-LANGUAGE-TABLE.
+           05  FILLER                      PIC X(10) VALUE 'PCL'.
+           05  FILLER                      PIC X(10) VALUE 'PCLXL'.
+           05  FILLER                      PIC X(10) VALUE 'POSTSCRIPT'.
+           05  FILLER                      PIC X(10) VALUE 'LINE'.
+           05  FILLER                      PIC X(10) VALUE 'ASCII'.
+           05  FILLER                      PIC X(10) VALUE 'AFP'.
+       01  PRTL-LANGUAGE-TABLE-R REDEFINES PRTL-LANGUAGE-TABLE.
+           05  PRTL-LANGUAGE-ENTRY         PIC X(10)
+                   OCCURS 6 TIMES
+                   INDEXED BY PRTL-LANGUAGE-IX.
+       01  PRTL-LANGUAGE-COUNT             PIC 9(03) VALUE 6.

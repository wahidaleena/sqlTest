@@ -0,0 +1,23 @@
+      *================================================================
+      *  PRTMTXN   -  PRINTER MAINTENANCE TRANSACTION RECORD
+      *
+      *  ONE RECORD PER ADD / CHANGE / RETIRE REQUEST FED TO PRTMAINT
+      *  BY THE PRINT-OPS DESK UNDER NORMAL CHANGE CONTROL.
+      *================================================================
+       01  PRTM-TRAN-RECORD.
+           05  PRTM-ACTION-CODE            PIC X(01).
+               88  PRTM-ACTION-ADD                  VALUE 'A'.
+               88  PRTM-ACTION-CHANGE               VALUE 'C'.
+               88  PRTM-ACTION-RETIRE               VALUE 'D'.
+           05  PRTM-PRINTER-NAME           PIC X(08).
+           05  PRTM-LASER-PRINTER-IND      PIC X(01).
+           05  PRTM-SYSTEM-PRINTER-IND     PIC X(01).
+           05  PRTM-PRINTER-DEST           PIC X(08).
+           05  PRTM-PRINTER-UDK            PIC X(01).
+           05  PRTM-PRINTER-DESC           PIC X(55).
+           05  PRTM-LASER-MODEL            PIC X(08).
+           05  PRTM-POST-SCRIPT-IND        PIC X(01).
+           05  PRTM-PRINTER-LANGUAGE       PIC X(10).
+           05  PRTM-PCL-IND                PIC X(01).
+           05  PRTM-WRITER-NAME            PIC X(08).
+           05  FILLER                      PIC X(10).

@@ -0,0 +1,12 @@
+      *================================================================
+      *  PRTQNO    -  PRINTER TABLE ACCESS PATH OVERRIDE
+      *
+      *  QUERYNO VALUE THAT PINS THE PRINTER LOOKUP TO ITS BOUND
+      *  ACCESS PATH.  SHARED BY EVERY PROGRAM THAT QUERIES PRINTER SO
+      *  A BIND-TIME CHANGE TO THE OVERRIDE ONLY HAS TO BE MADE HERE
+      *  INSTEAD OF HUNTED DOWN PROGRAM BY PROGRAM.  COORDINATE ANY
+      *  CHANGE TO THIS VALUE WITH THE DBA GROUP BEFORE THE NEXT BIND -
+      *  QUERYNO IS RESOLVED AT PRECOMPILE TIME, NOT AT RUN TIME, SO IT
+      *  CANNOT BE DRIVEN FROM A HOST VARIABLE OR A RUNTIME PARAMETER.
+      *================================================================
+           QUERYNO 6

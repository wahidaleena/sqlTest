@@ -0,0 +1,46 @@
+      *================================================================
+      *  PRTTBL    -  PRINTER TABLE DECLARATION / HOST VARIABLES
+      *
+      *  SHARED BY EVERY PROGRAM THAT READS OR MAINTAINS THE PRINTER
+      *  TABLE SO THE ROW LAYOUT IS MAINTAINED IN ONE PLACE.  PULLED
+      *  OUT OF SAMPLESQL (PRINTER) UNDER EO1401 WHEN THE SINGLE-COLUMN
+      *  LOOKUP WAS EXTENDED TO RETURN THE FULL PRINTER PROFILE AND
+      *  OTHER PROGRAMS BEGAN SHARING THE SAME TABLE.
+      *================================================================
+           EXEC SQL DECLARE PRINTER TABLE                                |
+           ( PRINTER_NAME                   CHAR(8) NOT NULL,            |
+             LASER_PRINTER_IND              CHAR(1) NOT NULL,            |
+             SYSTEM_PRINTER_IND             CHAR(1) NOT NULL,            |
+             PRINTER_DEST                   CHAR(8) NOT NULL,            |
+             PRINTER_UDK                    CHAR(1) NOT NULL,            |
+             PRINTER_DESC                   CHAR(55) NOT NULL,           |
+             LASER_MODEL                    CHAR(8) NOT NULL,            |
+             POST_SCRIPT_IND                CHAR(1) NOT NULL,            |
+             PRINTER_LANGUAGE               CHAR(10) NOT NULL,           |
+             PCL_IND                        CHAR(1) NOT NULL,            |
+             WRITER_NAME                    CHAR(8) NOT NULL,            |
+             PRINTER_ACTIVE_IND             CHAR(1) NOT NULL             |
+           ) END-EXEC.
+      *
+      *    EO1403 - ADDED PRINTER_ACTIVE_IND SO A RETIRED DEVICE CAN
+      *    BE MARKED INACTIVE BY THE MAINTENANCE PROGRAM (PRTMAINT)
+      *    INSTEAD OF BEING DELETED OUTRIGHT.  COORDINATED WITH DBA
+      *    AS A DDL ALTER TABLE UNDER THE SAME CHANGE.
+      *----------------------------------------------------------------
+      *    HOST VARIABLES - ONE PER COLUMN, NAMED TO MATCH THE COLUMN
+      *----------------------------------------------------------------
+       01  PRINTER-ROW.
+           05  PRINTER-NAME                PIC X(08).
+           05  LASER-PRINTER-IND           PIC X(01).
+           05  SYSTEM-PRINTER-IND          PIC X(01).
+           05  PRINTER-DEST                PIC X(08).
+           05  PRINTER-UDK                 PIC X(01).
+           05  PRINTER-DESC                PIC X(55).
+           05  LASER-MODEL                 PIC X(08).
+           05  POST-SCRIPT-IND             PIC X(01).
+           05  PRINTER-LANGUAGE            PIC X(10).
+           05  PCL-IND                     PIC X(01).
+           05  WRITER-NAME                 PIC X(08).
+           05  PRINTER-ACTIVE-IND          PIC X(01).
+               88  PRINTER-IS-ACTIVE            VALUE 'Y'.
+               88  PRINTER-IS-INACTIVE          VALUE 'N'.

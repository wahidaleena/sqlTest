@@ -0,0 +1,242 @@
+000100 IDENTIFICATION DIVISION.
+000200*================================================================
+000300 PROGRAM-ID.             PRTBATCH.
+000400 AUTHOR.                 PRINT SERVICES SYSTEMS GROUP.
+000500 INSTALLATION.           DATA CENTER OPERATIONS.
+000600 DATE-WRITTEN.           08/08/2026.
+000700 DATE-COMPILED.
+000800*================================================================
+000900*  MODIFICATION HISTORY
+001000*    DATE      BY    DESCRIPTION
+001100*  --------  -----  --------------------------------------------
+001200*  08/08/26   JRM   ORIGINAL PROGRAM.  RESOLVE A WHOLE FILE OF
+001300*                   PRINTER_NAME VALUES IN ONE RUN INSTEAD OF
+001400*                   ONE PRINTER(PRINTER) CALL PER QUEUED JOB,
+001500*                   WITH PERIODIC CHECKPOINTS SO A MID-RUN
+001600*                   FAILURE CAN RESTART WITHOUT REDOING THE
+001700*                   WHOLE FILE.
+001750*  08/08/26   JRM   CHECKPOINT INTERVAL DROPPED TO EVERY RECORD -
+001760*                   OUTPUT WAS WRITTEN EVERY RECORD BUT THE
+001770*                   CHECKPOINT WAS ONLY SAVED EVERY 100TH, SO A
+001780*                   RESTART BETWEEN CHECKPOINTS REWROTE RECORDS
+001790*                   ALREADY IN PRTBOUT-FILE AS DUPLICATES.
+001800*================================================================
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.        IBM-ZSERIES.
+002200 OBJECT-COMPUTER.        IBM-ZSERIES.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT PRTBIN-FILE  ASSIGN TO PRTBIN
+002600                         ORGANIZATION IS SEQUENTIAL.
+002700     SELECT PRTBOUT-FILE ASSIGN TO PRTBOUT
+002800                         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT PRTBCKP-FILE ASSIGN TO PRTBCKP
+003000                         ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  PRTBIN-FILE
+003400     RECORDING MODE IS F
+003500     LABEL RECORDS ARE STANDARD.
+003600 01  PRTBIN-RECORD.
+003700     05  PRTBIN-PRINTER-NAME     PIC X(08).
+003800     05  FILLER                  PIC X(72).
+003900 FD  PRTBOUT-FILE
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  PRTBOUT-RECORD.
+004300     05  PRTBOUT-PRINTER-NAME    PIC X(08).
+004400     05  FILLER                  PIC X(01).
+004500     05  PRTBOUT-PRINTER-DESC    PIC X(55).
+004600     05  FILLER                  PIC X(01).
+004700     05  PRTBOUT-PRINTER-DEST    PIC X(08).
+004800     05  FILLER                  PIC X(01).
+004900     05  PRTBOUT-STATUS          PIC X(08).
+005000 FD  PRTBCKP-FILE
+005100     RECORDING MODE IS F
+005200     LABEL RECORDS ARE STANDARD.
+005300 01  PRTBCKP-RECORD.
+005400     05  PRTBCKP-COUNT           PIC 9(09).
+005500     05  PRTBCKP-LAST-NAME       PIC X(08).
+005600 WORKING-STORAGE SECTION.
+005700*----------------------------------------------------------------
+005800*    PRINTER TABLE DECLARATION AND HOST VARIABLES
+005900*----------------------------------------------------------------
+006000     COPY PRTTBL.
+006100     EXEC SQL INCLUDE SQLCA END-EXEC.
+006200*----------------------------------------------------------------
+006300*    CHECKPOINT / RESTART CONTROL.  3000-LOOKUP-PRINTER WRITES
+006310*    PRTBOUT-RECORD FOR EVERY INPUT RECORD, SO THE CHECKPOINT
+006320*    INTERVAL MUST BE EVERY RECORD TOO - OTHERWISE A RESTART
+006330*    SKIPS ONLY AS FAR AS THE LAST CHECKPOINT AND REWRITES
+006340*    RECORDS THAT ALREADY MADE IT INTO PRTBOUT-FILE BEFORE THE
+006350*    FAILURE, DUPLICATING THEM.
+006400*----------------------------------------------------------------
+006500 01  PRTB-CKPT-INTERVAL          PIC 9(05) VALUE 00001.
+006550 01  PRTB-CKPT-TEST              PIC 9(09) VALUE ZERO.
+006600 01  PRTB-RESTART-COUNT          PIC 9(09) VALUE ZERO.
+006700 01  PRTB-SKIP-COUNT             PIC 9(09) VALUE ZERO.
+006800*----------------------------------------------------------------
+006900*    SWITCHES AND COUNTERS
+007000*----------------------------------------------------------------
+007100 01  PRTB-SWITCHES.
+007200     05  PRTB-EOF-SW             PIC X(01) VALUE 'N'.
+007300         88  PRTB-EOF                      VALUE 'Y'.
+007400     05  PRTB-CKPT-EXISTS-SW     PIC X(01) VALUE 'N'.
+007500         88  PRTB-CKPT-EXISTS              VALUE 'Y'.
+007600 01  PRTB-COUNTERS.
+007700     05  PRTB-READ-COUNT         PIC 9(09) VALUE ZERO.
+007800     05  PRTB-FOUND-COUNT        PIC 9(09) VALUE ZERO.
+007900     05  PRTB-NOTFOUND-COUNT     PIC 9(09) VALUE ZERO.
+008000 PROCEDURE DIVISION.
+008100*================================================================
+008200*    0000-MAINLINE
+008300*================================================================
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+008600     PERFORM 2000-PROCESS-RECORD  THRU 2000-EXIT
+008700             UNTIL PRTB-EOF.
+008800     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+008900     GOBACK.
+009000*================================================================
+009100*    1000-INITIALIZE - OPEN FILES, LOAD ANY PRIOR CHECKPOINT,
+009200*    AND FAST-FORWARD PAST PREVIOUSLY PROCESSED RECORDS
+009300*================================================================
+009400 1000-INITIALIZE.
+009500     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+009600     OPEN INPUT  PRTBIN-FILE.
+009650     IF PRTB-CKPT-EXISTS
+009660         OPEN EXTEND PRTBOUT-FILE
+009670     ELSE
+009680         OPEN OUTPUT PRTBOUT-FILE
+009690     END-IF.
+009800     IF PRTB-CKPT-EXISTS
+009900         DISPLAY 'PRTBATCH0001 RESTARTING AFTER '
+010000                 PRTB-RESTART-COUNT ' RECORDS'
+010100         MOVE PRTB-RESTART-COUNT TO PRTB-SKIP-COUNT
+010200         PERFORM 1200-SKIP-RECORD THRU 1200-EXIT
+010300                 PRTB-SKIP-COUNT TIMES
+010400         MOVE PRTB-RESTART-COUNT TO PRTB-READ-COUNT
+010500     END-IF.
+010600     PERFORM 2100-READ-INPUT      THRU 2100-EXIT.
+010700 1000-EXIT.
+010800     EXIT.
+010900*================================================================
+011000*    1100-READ-CHECKPOINT - PICK UP WHERE A PRIOR RUN LEFT OFF
+011100*================================================================
+011200 1100-READ-CHECKPOINT.
+011300     OPEN INPUT PRTBCKP-FILE.
+011400     READ PRTBCKP-FILE
+011500         AT END
+011600             CONTINUE
+011700         NOT AT END
+011750             IF PRTBCKP-COUNT > ZERO
+011800                 SET PRTB-CKPT-EXISTS TO TRUE
+011900                 MOVE PRTBCKP-COUNT TO PRTB-RESTART-COUNT
+011950             END-IF
+012000     END-READ.
+012100     CLOSE PRTBCKP-FILE.
+012200 1100-EXIT.
+012300     EXIT.
+012400*================================================================
+012500*    1200-SKIP-RECORD - DISCARD ONE ALREADY-PROCESSED INPUT
+012600*    RECORD WHEN RESUMING FROM A CHECKPOINT
+012700*================================================================
+012800 1200-SKIP-RECORD.
+012900     READ PRTBIN-FILE
+013000         AT END
+013100             SET PRTB-EOF TO TRUE
+013200     END-READ.
+013300 1200-EXIT.
+013400     EXIT.
+013500*================================================================
+013600*    2000-PROCESS-RECORD - LOOK UP ONE PRINTER_NAME AND WRITE
+013700*    THE RESOLVED PRINTER_DESC / PRINTER_DEST PAIR
+013800*================================================================
+013900 2000-PROCESS-RECORD.
+014000     ADD 1 TO PRTB-READ-COUNT.
+014100     PERFORM 3000-LOOKUP-PRINTER  THRU 3000-EXIT.
+014150     COMPUTE PRTB-CKPT-TEST = PRTB-READ-COUNT / PRTB-CKPT-INTERVAL
+014160                              * PRTB-CKPT-INTERVAL.
+014200     IF PRTB-READ-COUNT = PRTB-CKPT-TEST
+014400         PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT
+014500     END-IF.
+014600     PERFORM 2100-READ-INPUT      THRU 2100-EXIT.
+014700 2000-EXIT.
+014800     EXIT.
+014900*================================================================
+015000*    2100-READ-INPUT - READ THE NEXT PRINTER_NAME TO RESOLVE
+015100*================================================================
+015200 2100-READ-INPUT.
+015300     READ PRTBIN-FILE
+015400         AT END
+015500             SET PRTB-EOF TO TRUE
+015600     END-READ.
+015700 2100-EXIT.
+015800     EXIT.
+015900*================================================================
+016000*    3000-LOOKUP-PRINTER - RESOLVE ONE PRINTER_NAME AGAINST
+016100*    THE PRINTER TABLE AND WRITE THE OUTPUT RECORD
+016200*================================================================
+016300 3000-LOOKUP-PRINTER.
+016400     MOVE PRTBIN-PRINTER-NAME TO PRINTER-NAME.
+016500     EXEC SQL
+016600         SELECT   PRINTER_DESC, PRINTER_DEST
+016700         INTO    :PRINTER-DESC, :PRINTER-DEST
+016800         FROM     PRINTER
+016900         WHERE   (PRINTER_NAME = :PRINTER-NAME)
+016950           AND   (PRINTER_ACTIVE_IND = 'Y')
+017000         COPY PRTQNO.
+017100     END-EXEC.
+017200     MOVE SPACES           TO PRTBOUT-RECORD.
+017300     MOVE PRINTER-NAME     TO PRTBOUT-PRINTER-NAME.
+017400     EVALUATE SQLCODE
+017500         WHEN ZERO
+017600             ADD 1 TO PRTB-FOUND-COUNT
+017700             MOVE PRINTER-DESC TO PRTBOUT-PRINTER-DESC
+017800             MOVE PRINTER-DEST TO PRTBOUT-PRINTER-DEST
+017900             MOVE 'FOUND   '   TO PRTBOUT-STATUS
+018000         WHEN OTHER
+018100             ADD 1 TO PRTB-NOTFOUND-COUNT
+018200             MOVE 'NOTFOUND'   TO PRTBOUT-STATUS
+018300     END-EVALUATE.
+018400     WRITE PRTBOUT-RECORD.
+018500 3000-EXIT.
+018600     EXIT.
+018700*================================================================
+018800*    7000-WRITE-CHECKPOINT - RECORD HOW FAR THIS RUN HAS GOT
+018900*    SO A RESTART CAN PICK UP FROM HERE INSTEAD OF RECORD ONE
+019000*================================================================
+019100 7000-WRITE-CHECKPOINT.
+019200     OPEN OUTPUT PRTBCKP-FILE.
+019300     MOVE PRTB-READ-COUNT      TO PRTBCKP-COUNT.
+019400     MOVE PRINTER-NAME         TO PRTBCKP-LAST-NAME.
+019500     WRITE PRTBCKP-RECORD.
+019600     CLOSE PRTBCKP-FILE.
+019700 7000-EXIT.
+019800     EXIT.
+019850*================================================================
+019860*    7100-RESET-CHECKPOINT - CLEAR THE CHECKPOINT ON A CLEAN
+019870*    COMPLETION SO THE NEXT RUN STARTS A NEW FILE FROM RECORD
+019880*    ONE INSTEAD OF SKIPPING PAST IT AS A RESTART
+019890*================================================================
+019900 7100-RESET-CHECKPOINT.
+019910     OPEN OUTPUT PRTBCKP-FILE.
+019920     MOVE ZERO               TO PRTBCKP-COUNT.
+019930     MOVE SPACES             TO PRTBCKP-LAST-NAME.
+019940     WRITE PRTBCKP-RECORD.
+019950     CLOSE PRTBCKP-FILE.
+019960 7100-EXIT.
+019970     EXIT.
+019980*================================================================
+020000*    9000-TERMINATE - FINAL CHECKPOINT, CLOSE FILES, REPORT
+020100*================================================================
+020200 9000-TERMINATE.
+020300     PERFORM 7100-RESET-CHECKPOINT THRU 7100-EXIT.
+020400     DISPLAY 'PRTBATCH0002 READ='     PRTB-READ-COUNT
+020500             ' FOUND='    PRTB-FOUND-COUNT
+020600             ' NOTFOUND=' PRTB-NOTFOUND-COUNT.
+020700     CLOSE PRTBIN-FILE
+020800           PRTBOUT-FILE.
+020900 9000-EXIT.
+021000     EXIT.

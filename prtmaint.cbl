@@ -0,0 +1,316 @@
+000100 IDENTIFICATION DIVISION.
+000200*================================================================
+000300 PROGRAM-ID.             PRTMAINT.
+000400 AUTHOR.                 PRINT SERVICES SYSTEMS GROUP.
+000500 INSTALLATION.           DATA CENTER OPERATIONS.
+000600 DATE-WRITTEN.           08/08/2026.
+000700 DATE-COMPILED.
+000800*================================================================
+000900*  MODIFICATION HISTORY
+001000*    DATE      BY    DESCRIPTION
+001100*  --------  -----  --------------------------------------------
+001200*  08/08/26   JRM   ORIGINAL PROGRAM.  ADD / CHANGE / RETIRE THE
+001300*                   PRINTER TABLE FROM A CONTROLLED TRANSACTION
+001400*                   FILE SO THE PRINT-OPS DESK NO LONGER NEEDS
+001500*                   AD HOC DBA SUPPORT TO MAINTAIN THE TABLE.
+001520*  08/08/26   JRM   TOOK PRINTER_LANGUAGE BACK OUT OF THE CHANGE
+001530*                   TRANSACTION'S SCOPE.  CHANGE NOW ONLY TOUCHES
+001540*                   PRINTER_DESC / PRINTER_DEST / WRITER_NAME AS
+001550*                   ORIGINALLY SPECIFIED, SO A DESCRIPTION-ONLY
+001560*                   EDIT NO LONGER HAS TO CARRY A CURRENTLY-
+001570*                   APPROVED LANGUAGE VALUE OR RISK OVERWRITING
+001580*                   THE ROW'S EXISTING ONE BY ACCIDENT.
+001585*  08/08/26   JRM   ADDED EXPLICIT COMMITS - THE UNIT OF WORK WAS
+001586*                   NEVER COMMITTED, SO EVERY ADD/CHANGE/RETIRE
+001587*                   WAS AT RISK OF BEING BACKED OUT AT THREAD
+001588*                   TERMINATION EVEN THOUGH THE REPORT SAID IT
+001589*                   WENT THROUGH.  NOW COMMITS EVERY
+001590*                   PRTM-CMIT-INTERVAL TRANSACTIONS AND AGAIN AT
+001591*                   END OF RUN.
+001600*================================================================
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.        IBM-ZSERIES.
+002000 OBJECT-COMPUTER.        IBM-ZSERIES.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT PRTMIN-FILE  ASSIGN TO PRTMIN
+002400                         ORGANIZATION IS SEQUENTIAL.
+002500     SELECT PRTMRPT-FILE ASSIGN TO PRTMRPT
+002600                         ORGANIZATION IS SEQUENTIAL.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  PRTMIN-FILE
+003000     RECORDING MODE IS F
+003100     LABEL RECORDS ARE STANDARD.
+003200 01  PRTMIN-RECORD               PIC X(113).
+003300 FD  PRTMRPT-FILE
+003400     RECORDING MODE IS F
+003500     LABEL RECORDS ARE STANDARD.
+003600 01  PRTMRPT-RECORD              PIC X(133).
+003700 WORKING-STORAGE SECTION.
+003800*----------------------------------------------------------------
+003900*    PRINTER TABLE DECLARATION AND HOST VARIABLES
+004000*----------------------------------------------------------------
+004100     COPY PRTTBL.
+004150*----------------------------------------------------------------
+004160*    APPROVED PRINTER_LANGUAGE CODE LIST
+004170*----------------------------------------------------------------
+004180     COPY PRTLANG.
+004200*----------------------------------------------------------------
+004300*    MAINTENANCE TRANSACTION LAYOUT (REDEFINES THE INPUT RECORD)
+004400*----------------------------------------------------------------
+004500     COPY PRTMTXN.
+004700*----------------------------------------------------------------
+005200*    SQL COMMUNICATION AREA
+005300*----------------------------------------------------------------
+005400     EXEC SQL INCLUDE SQLCA END-EXEC.
+005500*----------------------------------------------------------------
+005600*    SWITCHES AND COUNTERS
+005700*----------------------------------------------------------------
+005800 01  PRTM-SWITCHES.
+005900     05  PRTM-EOF-SW             PIC X(01)   VALUE 'N'.
+006000         88  PRTM-EOF                        VALUE 'Y'.
+006050     05  PRTM-LANGUAGE-OK-SW     PIC X(01)   VALUE 'N'.
+006060         88  PRTM-LANGUAGE-OK                VALUE 'Y'.
+006100 01  PRTM-COUNTERS.
+006200     05  PRTM-ADD-COUNT          PIC 9(07)   VALUE ZERO.
+006300     05  PRTM-CHANGE-COUNT       PIC 9(07)   VALUE ZERO.
+006400     05  PRTM-RETIRE-COUNT       PIC 9(07)   VALUE ZERO.
+006500     05  PRTM-REJECT-COUNT       PIC 9(07)   VALUE ZERO.
+006520     05  PRTM-TRAN-COUNT         PIC 9(07)   VALUE ZERO.
+006530 01  PRTM-CMIT-INTERVAL          PIC 9(05)   VALUE 00100.
+006540 01  PRTM-CMIT-TEST              PIC 9(07)   VALUE ZERO.
+006550 01  PRTM-SQLCODE-DISP           PIC -9(9).
+006600 01  PRTM-REPORT-LINE            PIC X(133).
+006700 PROCEDURE DIVISION.
+006800*================================================================
+006900*    0000-MAINLINE
+007000*================================================================
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+007300     PERFORM 2000-PROCESS-TRAN    THRU 2000-EXIT
+007400             UNTIL PRTM-EOF.
+007500     PERFORM 8000-TERMINATE       THRU 8000-EXIT.
+007600     GOBACK.
+007700*================================================================
+007800*    1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+007900*================================================================
+008000 1000-INITIALIZE.
+008100     OPEN INPUT  PRTMIN-FILE
+008200          OUTPUT PRTMRPT-FILE.
+008300     MOVE SPACES TO PRTM-REPORT-LINE.
+008400     STRING 'PRTMAINT - PRINTER TABLE MAINTENANCE RUN'
+008500         DELIMITED BY SIZE INTO PRTM-REPORT-LINE.
+008600     WRITE PRTMRPT-RECORD FROM PRTM-REPORT-LINE.
+008700     PERFORM 2100-READ-TRAN       THRU 2100-EXIT.
+008800 1000-EXIT.
+008900     EXIT.
+009000*================================================================
+009100*    2000-PROCESS-TRAN - DISPATCH ONE TRANSACTION BY ACTION CODE
+009200*================================================================
+009300 2000-PROCESS-TRAN.
+009400     EVALUATE TRUE
+009500         WHEN PRTM-ACTION-ADD
+009600             PERFORM 3000-ADD-PRINTER    THRU 3000-EXIT
+009700         WHEN PRTM-ACTION-CHANGE
+009800             PERFORM 4000-CHANGE-PRINTER THRU 4000-EXIT
+009900         WHEN PRTM-ACTION-RETIRE
+010000             PERFORM 5000-RETIRE-PRINTER THRU 5000-EXIT
+010100         WHEN OTHER
+010200             ADD 1 TO PRTM-REJECT-COUNT
+010300             MOVE SPACES TO PRTM-REPORT-LINE
+010400             STRING 'REJECTED - INVALID ACTION CODE FOR '
+010500                 DELIMITED BY SIZE
+010600                 PRTM-PRINTER-NAME    DELIMITED BY SIZE
+010700                 INTO PRTM-REPORT-LINE
+010800             WRITE PRTMRPT-RECORD FROM PRTM-REPORT-LINE
+010900     END-EVALUATE.
+010920     ADD 1 TO PRTM-TRAN-COUNT.
+010940     COMPUTE PRTM-CMIT-TEST = PRTM-TRAN-COUNT / PRTM-CMIT-INTERVAL
+010950                              * PRTM-CMIT-INTERVAL.
+010960     IF PRTM-TRAN-COUNT = PRTM-CMIT-TEST
+010970         EXEC SQL COMMIT END-EXEC
+010980     END-IF.
+011000     PERFORM 2100-READ-TRAN       THRU 2100-EXIT.
+011100 2000-EXIT.
+011200     EXIT.
+011300*================================================================
+011400*    2100-READ-TRAN - READ THE NEXT MAINTENANCE TRANSACTION
+011500*================================================================
+011600 2100-READ-TRAN.
+011700     READ PRTMIN-FILE INTO PRTM-TRAN-RECORD
+011800         AT END
+011900             SET PRTM-EOF TO TRUE
+012000     END-READ.
+012100 2100-EXIT.
+012200     EXIT.
+012300*================================================================
+012400*    3000-ADD-PRINTER - INSERT A NEW PRINTER ROW
+012500*================================================================
+012600 3000-ADD-PRINTER.
+012800     MOVE PRTM-PRINTER-NAME       TO PRINTER-NAME.
+012900     MOVE PRTM-LASER-PRINTER-IND  TO LASER-PRINTER-IND.
+013000     MOVE PRTM-SYSTEM-PRINTER-IND TO SYSTEM-PRINTER-IND.
+013100     MOVE PRTM-PRINTER-DEST       TO PRINTER-DEST.
+013200     MOVE PRTM-PRINTER-UDK        TO PRINTER-UDK.
+013300     MOVE PRTM-PRINTER-DESC       TO PRINTER-DESC.
+013400     MOVE PRTM-LASER-MODEL        TO LASER-MODEL.
+013500     MOVE PRTM-POST-SCRIPT-IND    TO POST-SCRIPT-IND.
+013600     MOVE PRTM-PRINTER-LANGUAGE   TO PRINTER-LANGUAGE.
+013700     MOVE PRTM-PCL-IND            TO PCL-IND.
+013800     MOVE PRTM-WRITER-NAME        TO WRITER-NAME.
+013850     PERFORM 6000-EDIT-LANGUAGE   THRU 6000-EXIT.
+013860     IF NOT PRTM-LANGUAGE-OK
+013870         ADD 1 TO PRTM-REJECT-COUNT
+013880         MOVE SPACES TO PRTM-REPORT-LINE
+013890         STRING 'ADD FAILED - UNRECOGNIZED PRINTER_LANGUAGE '
+013891             DELIMITED BY SIZE
+013892             PRTM-PRINTER-LANGUAGE  DELIMITED BY SIZE
+013893             ' FOR ' DELIMITED BY SIZE
+013894             PRINTER-NAME           DELIMITED BY SIZE
+013895             INTO PRTM-REPORT-LINE
+013896         WRITE PRTMRPT-RECORD FROM PRTM-REPORT-LINE
+013897         GO TO 3000-EXIT
+013898     END-IF.
+013900     SET PRINTER-IS-ACTIVE        TO TRUE.
+014000     EXEC SQL
+014100         INSERT INTO PRINTER
+014200            ( PRINTER_NAME,        LASER_PRINTER_IND,
+014300              SYSTEM_PRINTER_IND,  PRINTER_DEST,
+014400              PRINTER_UDK,         PRINTER_DESC,
+014500              LASER_MODEL,         POST_SCRIPT_IND,
+014600              PRINTER_LANGUAGE,    PCL_IND,
+014700              WRITER_NAME,         PRINTER_ACTIVE_IND )
+014800         VALUES
+014900            ( :PRINTER-NAME,       :LASER-PRINTER-IND,
+015000              :SYSTEM-PRINTER-IND, :PRINTER-DEST,
+015100              :PRINTER-UDK,        :PRINTER-DESC,
+015200              :LASER-MODEL,        :POST-SCRIPT-IND,
+015300              :PRINTER-LANGUAGE,   :PCL-IND,
+015400              :WRITER-NAME,        :PRINTER-ACTIVE-IND )
+015500     END-EXEC.
+015600     MOVE SPACES TO PRTM-REPORT-LINE.
+015700     IF SQLCODE = ZERO
+015800         ADD 1 TO PRTM-ADD-COUNT
+015900         STRING 'ADDED    - ' DELIMITED BY SIZE
+016000                PRINTER-NAME  DELIMITED BY SIZE
+016100                INTO PRTM-REPORT-LINE
+016200     ELSE
+016300         ADD 1 TO PRTM-REJECT-COUNT
+016350         MOVE SQLCODE TO PRTM-SQLCODE-DISP
+016400         STRING 'ADD FAILED SQLCODE ' DELIMITED BY SIZE
+016500                PRTM-SQLCODE-DISP    DELIMITED BY SIZE
+016600                ' FOR ' DELIMITED BY SIZE
+016700                PRINTER-NAME         DELIMITED BY SIZE
+016800                INTO PRTM-REPORT-LINE
+016900     END-IF.
+017000     WRITE PRTMRPT-RECORD FROM PRTM-REPORT-LINE.
+017100 3000-EXIT.
+017200     EXIT.
+017300*================================================================
+017400*    4000-CHANGE-PRINTER - UPDATE DESCRIPTION / DEST / WRITER
+017500*================================================================
+017600 4000-CHANGE-PRINTER.
+017800     MOVE PRTM-PRINTER-NAME       TO PRINTER-NAME.
+017900     MOVE PRTM-PRINTER-DESC       TO PRINTER-DESC.
+018000     MOVE PRTM-PRINTER-DEST       TO PRINTER-DEST.
+018100     MOVE PRTM-WRITER-NAME        TO WRITER-NAME.
+018300     EXEC SQL
+018400         UPDATE PRINTER
+018500         SET    PRINTER_DESC     = :PRINTER-DESC,
+018600                PRINTER_DEST     = :PRINTER-DEST,
+018700                WRITER_NAME      = :WRITER-NAME
+018900         WHERE  PRINTER_NAME     = :PRINTER-NAME
+019000     END-EXEC.
+019100     MOVE SPACES TO PRTM-REPORT-LINE.
+019200     IF SQLCODE = ZERO
+019300         ADD 1 TO PRTM-CHANGE-COUNT
+019400         STRING 'CHANGED  - ' DELIMITED BY SIZE
+019500                PRINTER-NAME  DELIMITED BY SIZE
+019600                INTO PRTM-REPORT-LINE
+019700     ELSE
+019800         ADD 1 TO PRTM-REJECT-COUNT
+019850         MOVE SQLCODE TO PRTM-SQLCODE-DISP
+019900         STRING 'CHANGE FAILED SQLCODE ' DELIMITED BY SIZE
+020000                PRTM-SQLCODE-DISP       DELIMITED BY SIZE
+020100                ' FOR ' DELIMITED BY SIZE
+020200                PRINTER-NAME            DELIMITED BY SIZE
+020300                INTO PRTM-REPORT-LINE
+020400     END-IF.
+020500     WRITE PRTMRPT-RECORD FROM PRTM-REPORT-LINE.
+020600 4000-EXIT.
+020700     EXIT.
+020800*================================================================
+020900*    5000-RETIRE-PRINTER - MARK A PRINTER ROW INACTIVE
+021000*================================================================
+021100 5000-RETIRE-PRINTER.
+021200     MOVE PRTM-PRINTER-NAME       TO PRINTER-NAME.
+021300     SET PRINTER-IS-INACTIVE      TO TRUE.
+021400     EXEC SQL
+021500         UPDATE PRINTER
+021600         SET    PRINTER_ACTIVE_IND = :PRINTER-ACTIVE-IND
+021700         WHERE  PRINTER_NAME       = :PRINTER-NAME
+021800     END-EXEC.
+021900     MOVE SPACES TO PRTM-REPORT-LINE.
+022000     IF SQLCODE = ZERO
+022100         ADD 1 TO PRTM-RETIRE-COUNT
+022200         STRING 'RETIRED  - ' DELIMITED BY SIZE
+022300                PRINTER-NAME  DELIMITED BY SIZE
+022400                INTO PRTM-REPORT-LINE
+022500     ELSE
+022600         ADD 1 TO PRTM-REJECT-COUNT
+022650         MOVE SQLCODE TO PRTM-SQLCODE-DISP
+022700         STRING 'RETIRE FAILED SQLCODE ' DELIMITED BY SIZE
+022800                PRTM-SQLCODE-DISP       DELIMITED BY SIZE
+022900                ' FOR ' DELIMITED BY SIZE
+023000                PRINTER-NAME            DELIMITED BY SIZE
+023100                INTO PRTM-REPORT-LINE
+023200     END-IF.
+023300     WRITE PRTMRPT-RECORD FROM PRTM-REPORT-LINE.
+023400 5000-EXIT.
+023500     EXIT.
+023600*================================================================
+023700*    6000-EDIT-LANGUAGE - VALIDATE PRINTER_LANGUAGE AGAINST THE
+023800*    APPROVED CODE LIST BEFORE AN ADD OR CHANGE IS ATTEMPTED
+023900*================================================================
+024000 6000-EDIT-LANGUAGE.
+024100     SET PRTL-LANGUAGE-IX TO 1.
+024200     MOVE 'N' TO PRTM-LANGUAGE-OK-SW.
+024300     PERFORM 6100-CHECK-LANGUAGE THRU 6100-EXIT
+024400             VARYING PRTL-LANGUAGE-IX FROM 1 BY 1
+024500             UNTIL PRTL-LANGUAGE-IX > PRTL-LANGUAGE-COUNT
+024600                OR PRTM-LANGUAGE-OK.
+024700 6000-EXIT.
+024800     EXIT.
+024900*================================================================
+025000*    6100-CHECK-LANGUAGE - COMPARE ONE TABLE ENTRY TO THE
+025100*    TRANSACTION'S PRINTER_LANGUAGE VALUE
+025200*================================================================
+025300 6100-CHECK-LANGUAGE.
+025400     IF PRTM-PRINTER-LANGUAGE =
+025410             PRTL-LANGUAGE-ENTRY(PRTL-LANGUAGE-IX)
+025500         SET PRTM-LANGUAGE-OK TO TRUE
+025600     END-IF.
+025700 6100-EXIT.
+025800     EXIT.
+026800*================================================================
+026900*    8000-TERMINATE - CLOSE FILES AND REPORT RUN TOTALS
+027000*================================================================
+027100 8000-TERMINATE.
+027150     EXEC SQL COMMIT END-EXEC.
+027200     MOVE SPACES TO PRTM-REPORT-LINE.
+027300     STRING 'ADDS='    DELIMITED BY SIZE
+027400            PRTM-ADD-COUNT     DELIMITED BY SIZE
+027500            ' CHANGES=' DELIMITED BY SIZE
+027600            PRTM-CHANGE-COUNT  DELIMITED BY SIZE
+027700            ' RETIRES=' DELIMITED BY SIZE
+027800            PRTM-RETIRE-COUNT  DELIMITED BY SIZE
+027900            ' REJECTS=' DELIMITED BY SIZE
+028000            PRTM-REJECT-COUNT  DELIMITED BY SIZE
+028100            INTO PRTM-REPORT-LINE.
+028200     WRITE PRTMRPT-RECORD FROM PRTM-REPORT-LINE.
+028300     CLOSE PRTMIN-FILE
+028400           PRTMRPT-FILE.
+028500 8000-EXIT.
+028600     EXIT.

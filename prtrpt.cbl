@@ -0,0 +1,250 @@
+000100 IDENTIFICATION DIVISION.
+000200*================================================================
+000300 PROGRAM-ID.             PRTRPT.
+000400 AUTHOR.                 PRINT SERVICES SYSTEMS GROUP.
+000500 INSTALLATION.           DATA CENTER OPERATIONS.
+000600 DATE-WRITTEN.           08/08/2026.
+000700 DATE-COMPILED.
+000800*================================================================
+000900*  MODIFICATION HISTORY
+001000*    DATE      BY    DESCRIPTION
+001100*  --------  -----  --------------------------------------------
+001200*  08/08/26   JRM   ORIGINAL PROGRAM.  FLEET INVENTORY REPORT,
+001300*                   GROUPED BY LASER_PRINTER_IND, POST_SCRIPT_IND,
+001400*                   PCL_IND AND LASER_MODEL, FOR THE HARDWARE
+001500*                   REFRESH / CONTRACT NEGOTIATION CYCLE.
+001520*  08/08/26   JRM   ADDED A PRINTER_ACTIVE_IND FILTER TO THE
+001530*                   CURSOR - RETIRED DEVICES WERE BEING COUNTED
+001540*                   INTO THE FLEET TOTALS, WHICH OVERSTATED WHAT
+001550*                   IS ACTUALLY IN SERVICE FOR CONTRACT PLANNING.
+001600*================================================================
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.        IBM-ZSERIES.
+002000 OBJECT-COMPUTER.        IBM-ZSERIES.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT PRTRPT-FILE  ASSIGN TO PRTRPTO
+002400                         ORGANIZATION IS SEQUENTIAL.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  PRTRPT-FILE
+002800     RECORDING MODE IS F
+002900     LABEL RECORDS ARE STANDARD.
+003000 01  PRTRPT-RECORD               PIC X(133).
+003100 WORKING-STORAGE SECTION.
+003200*----------------------------------------------------------------
+003300*    PRINTER TABLE DECLARATION AND HOST VARIABLES
+003400*----------------------------------------------------------------
+003500     COPY PRTTBL.
+003600     EXEC SQL INCLUDE SQLCA END-EXEC.
+003700     EXEC SQL DECLARE PRTR-CSR CURSOR FOR
+003800         SELECT   LASER_PRINTER_IND, POST_SCRIPT_IND,
+003900                  PCL_IND, LASER_MODEL
+004000         FROM     PRINTER
+004050         WHERE   (PRINTER_ACTIVE_IND = 'Y')
+004100     END-EXEC.
+004200*----------------------------------------------------------------
+004300*    GROUPING TABLE - ONE ENTRY PER DISTINCT COMBINATION OF
+004400*    LASER_PRINTER_IND / POST_SCRIPT_IND / PCL_IND / LASER_MODEL
+004500*----------------------------------------------------------------
+004600 01  PRTR-MODEL-TABLE.
+004700     05  PRTR-MODEL-ENTRY OCCURS 200 TIMES
+004800                          INDEXED BY PRTR-MODEL-IX.
+004900         10  PRTR-MODEL-KEY.
+005000             15  PRTR-MODEL-LASER-IND    PIC X(01).
+005100             15  PRTR-MODEL-PS-IND       PIC X(01).
+005200             15  PRTR-MODEL-PCL-IND      PIC X(01).
+005300             15  PRTR-MODEL-NAME         PIC X(08).
+005400         10  PRTR-MODEL-COUNT            PIC 9(07) COMP.
+005500 01  PRTR-MODEL-USED          PIC 9(05) COMP VALUE ZERO.
+005600 01  PRTR-FOUND-SW            PIC X(01) VALUE 'N'.
+005700     88  PRTR-FOUND                     VALUE 'Y'.
+005750 01  PRTR-SKIP-SW             PIC X(01) VALUE 'N'.
+005760     88  PRTR-SKIP                      VALUE 'Y'.
+005800 01  PRTR-EOF-SW              PIC X(01) VALUE 'N'.
+005900     88  PRTR-EOF                       VALUE 'Y'.
+006000 01  PRTR-TOTAL-ROWS          PIC 9(07) COMP VALUE ZERO.
+006100 01  PRTR-LASER-COUNT         PIC 9(07) COMP VALUE ZERO.
+006200 01  PRTR-PS-COUNT            PIC 9(07) COMP VALUE ZERO.
+006300 01  PRTR-PCL-COUNT           PIC 9(07) COMP VALUE ZERO.
+006400 01  PRTR-PRINT-COUNT         PIC ZZZ,ZZ9.
+006500 01  PRTR-DETAIL-LINE         PIC X(133).
+006600 PROCEDURE DIVISION.
+006700*================================================================
+006800*    0000-MAINLINE
+006900*================================================================
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+007200     PERFORM 2000-FETCH-ROW       THRU 2000-EXIT
+007300             UNTIL PRTR-EOF.
+007400     PERFORM 5000-PRINT-REPORT    THRU 5000-EXIT.
+007500     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+007600     GOBACK.
+007700*================================================================
+007800*    1000-INITIALIZE - OPEN FILES AND THE PRINTER CURSOR
+007900*================================================================
+008000 1000-INITIALIZE.
+008100     OPEN OUTPUT PRTRPT-FILE.
+008200     EXEC SQL OPEN PRTR-CSR END-EXEC.
+008300     PERFORM 2100-FETCH-CURSOR    THRU 2100-EXIT.
+008400 1000-EXIT.
+008500     EXIT.
+008600*================================================================
+008700*    2000-FETCH-ROW - ACCUMULATE ONE PRINTER ROW INTO THE
+008800*    GROUPING TABLE, THEN FETCH THE NEXT ROW
+008900*================================================================
+009000 2000-FETCH-ROW.
+009100     ADD 1 TO PRTR-TOTAL-ROWS.
+009200     IF LASER-PRINTER-IND = 'Y'
+009300         ADD 1 TO PRTR-LASER-COUNT
+009400     END-IF.
+009500     IF POST-SCRIPT-IND = 'Y'
+009600         ADD 1 TO PRTR-PS-COUNT
+009700     END-IF.
+009800     IF PCL-IND = 'Y'
+009900         ADD 1 TO PRTR-PCL-COUNT
+010000     END-IF.
+010100     PERFORM 3000-ACCUMULATE-MODEL THRU 3000-EXIT.
+010200     PERFORM 2100-FETCH-CURSOR     THRU 2100-EXIT.
+010300 2000-EXIT.
+010400     EXIT.
+010500*================================================================
+010600*    2100-FETCH-CURSOR - FETCH THE NEXT PRINTER CURSOR ROW
+010700*================================================================
+010800 2100-FETCH-CURSOR.
+010900     EXEC SQL
+011000         FETCH PRTR-CSR
+011100         INTO :LASER-PRINTER-IND, :POST-SCRIPT-IND,
+011200              :PCL-IND, :LASER-MODEL
+011300     END-EXEC.
+011400     IF SQLCODE NOT = ZERO
+011500         SET PRTR-EOF TO TRUE
+011600     END-IF.
+011700 2100-EXIT.
+011800     EXIT.
+011900*================================================================
+012000*    3000-ACCUMULATE-MODEL - FIND OR ADD THE GROUPING ENTRY FOR
+012100*    THIS ROW'S LASER_PRINTER_IND / POST_SCRIPT_IND / PCL_IND /
+012200*    LASER_MODEL COMBINATION AND BUMP ITS COUNT
+012300*================================================================
+012400 3000-ACCUMULATE-MODEL.
+012500     SET PRTR-FOUND-SW TO 'N'.
+012510     SET PRTR-SKIP-SW  TO 'N'.
+012600     SET PRTR-MODEL-IX TO 1.
+012700     PERFORM 3100-SEARCH-ENTRY    THRU 3100-EXIT
+012800             VARYING PRTR-MODEL-IX FROM 1 BY 1
+012900             UNTIL PRTR-MODEL-IX > PRTR-MODEL-USED
+013000                OR PRTR-FOUND.
+013100     IF NOT PRTR-FOUND
+013110         IF PRTR-MODEL-USED < 200
+013200             ADD 1 TO PRTR-MODEL-USED
+013300             SET PRTR-MODEL-IX TO PRTR-MODEL-USED
+013400             MOVE LASER-PRINTER-IND TO PRTR-MODEL-LASER-IND
+013500                                        (PRTR-MODEL-IX)
+013600             MOVE POST-SCRIPT-IND   TO PRTR-MODEL-PS-IND
+013700                                        (PRTR-MODEL-IX)
+013800             MOVE PCL-IND           TO PRTR-MODEL-PCL-IND
+013900                                        (PRTR-MODEL-IX)
+014000             MOVE LASER-MODEL       TO PRTR-MODEL-NAME
+014100                                        (PRTR-MODEL-IX)
+014200             MOVE ZERO              TO PRTR-MODEL-COUNT
+014300                                        (PRTR-MODEL-IX)
+014310         ELSE
+014320             DISPLAY 'PRTRPT0001 MODEL TABLE FULL - SKIPPING '
+014330                     LASER-MODEL
+014340             SET PRTR-SKIP TO TRUE
+014350         END-IF
+014400     END-IF.
+014500     IF NOT PRTR-SKIP
+014510         ADD 1 TO PRTR-MODEL-COUNT (PRTR-MODEL-IX)
+014520     END-IF.
+014600 3000-EXIT.
+014700     EXIT.
+014800*================================================================
+014900*    3100-SEARCH-ENTRY - TEST ONE TABLE ENTRY FOR A KEY MATCH
+015000*================================================================
+015100 3100-SEARCH-ENTRY.
+015200     IF LASER-PRINTER-IND = PRTR-MODEL-LASER-IND (PRTR-MODEL-IX)
+015300        AND POST-SCRIPT-IND = PRTR-MODEL-PS-IND   (PRTR-MODEL-IX)
+015400        AND PCL-IND         = PRTR-MODEL-PCL-IND  (PRTR-MODEL-IX)
+015500        AND LASER-MODEL     = PRTR-MODEL-NAME     (PRTR-MODEL-IX)
+015600         SET PRTR-FOUND TO TRUE
+015700     END-IF.
+015800 3100-EXIT.
+015900     EXIT.
+016000*================================================================
+016100*    5000-PRINT-REPORT - WRITE THE GROUPED SUMMARY AND TOTALS
+016200*================================================================
+016300 5000-PRINT-REPORT.
+016400     MOVE SPACES TO PRTR-DETAIL-LINE.
+016500     STRING 'PRINTER FLEET INVENTORY BY CAPABILITY'
+016600         DELIMITED BY SIZE INTO PRTR-DETAIL-LINE.
+016700     WRITE PRTRPT-RECORD FROM PRTR-DETAIL-LINE.
+016800     MOVE SPACES TO PRTR-DETAIL-LINE.
+016900     STRING 'LASER PS  PCL MODEL     COUNT'
+017000         DELIMITED BY SIZE INTO PRTR-DETAIL-LINE.
+017100     WRITE PRTRPT-RECORD FROM PRTR-DETAIL-LINE.
+017200     SET PRTR-MODEL-IX TO 1.
+017300     PERFORM 5100-PRINT-ENTRY     THRU 5100-EXIT
+017400             VARYING PRTR-MODEL-IX FROM 1 BY 1
+017500             UNTIL PRTR-MODEL-IX > PRTR-MODEL-USED.
+017600     MOVE SPACES TO PRTR-DETAIL-LINE.
+017700     WRITE PRTRPT-RECORD FROM PRTR-DETAIL-LINE.
+017800     MOVE PRTR-TOTAL-ROWS TO PRTR-PRINT-COUNT.
+017900     MOVE SPACES TO PRTR-DETAIL-LINE.
+018000     STRING 'TOTAL PRINTERS . . . . . ' DELIMITED BY SIZE
+018100            PRTR-PRINT-COUNT            DELIMITED BY SIZE
+018200            INTO PRTR-DETAIL-LINE.
+018300     WRITE PRTRPT-RECORD FROM PRTR-DETAIL-LINE.
+018400     MOVE PRTR-LASER-COUNT TO PRTR-PRINT-COUNT.
+018500     MOVE SPACES TO PRTR-DETAIL-LINE.
+018600     STRING 'LASER PRINTERS . . . . . ' DELIMITED BY SIZE
+018700            PRTR-PRINT-COUNT            DELIMITED BY SIZE
+018800            INTO PRTR-DETAIL-LINE.
+018900     WRITE PRTRPT-RECORD FROM PRTR-DETAIL-LINE.
+019000     MOVE PRTR-PS-COUNT TO PRTR-PRINT-COUNT.
+019100     MOVE SPACES TO PRTR-DETAIL-LINE.
+019200     STRING 'POSTSCRIPT PRINTERS. . . ' DELIMITED BY SIZE
+019300            PRTR-PRINT-COUNT            DELIMITED BY SIZE
+019400            INTO PRTR-DETAIL-LINE.
+019500     WRITE PRTRPT-RECORD FROM PRTR-DETAIL-LINE.
+019600     MOVE PRTR-PCL-COUNT TO PRTR-PRINT-COUNT.
+019700     MOVE SPACES TO PRTR-DETAIL-LINE.
+019800     STRING 'PCL PRINTERS . . . . . . ' DELIMITED BY SIZE
+019900            PRTR-PRINT-COUNT            DELIMITED BY SIZE
+020000            INTO PRTR-DETAIL-LINE.
+020100     WRITE PRTRPT-RECORD FROM PRTR-DETAIL-LINE.
+020200 5000-EXIT.
+020300     EXIT.
+020400*================================================================
+020500*    5100-PRINT-ENTRY - WRITE ONE GROUPING TABLE DETAIL LINE
+020600*================================================================
+020700 5100-PRINT-ENTRY.
+020800     MOVE PRTR-MODEL-COUNT (PRTR-MODEL-IX) TO PRTR-PRINT-COUNT.
+020900     MOVE SPACES TO PRTR-DETAIL-LINE.
+021000     STRING PRTR-MODEL-LASER-IND (PRTR-MODEL-IX)
+021100            DELIMITED BY SIZE
+021200            '     '                      DELIMITED BY SIZE
+021300            PRTR-MODEL-PS-IND (PRTR-MODEL-IX)
+021400            DELIMITED BY SIZE
+021500            '   '                         DELIMITED BY SIZE
+021600            PRTR-MODEL-PCL-IND (PRTR-MODEL-IX)
+021700            DELIMITED BY SIZE
+021800            '   '                         DELIMITED BY SIZE
+021900            PRTR-MODEL-NAME (PRTR-MODEL-IX)
+022000            DELIMITED BY SIZE
+022100            '  '                          DELIMITED BY SIZE
+022200            PRTR-PRINT-COUNT              DELIMITED BY SIZE
+022300            INTO PRTR-DETAIL-LINE.
+022400     WRITE PRTRPT-RECORD FROM PRTR-DETAIL-LINE.
+022500 5100-EXIT.
+022600     EXIT.
+022700*================================================================
+022800*    9000-TERMINATE - CLOSE THE CURSOR AND THE REPORT FILE
+022900*================================================================
+023000 9000-TERMINATE.
+023100     EXEC SQL CLOSE PRTR-CSR END-EXEC.
+023200     CLOSE PRTRPT-FILE.
+023300 9000-EXIT.
+023400     EXIT.

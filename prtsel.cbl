@@ -0,0 +1,299 @@
+000100 IDENTIFICATION DIVISION.
+000200*================================================================
+000300 PROGRAM-ID.             PRTSEL.
+000400 AUTHOR.                 PRINT SERVICES SYSTEMS GROUP.
+000500 INSTALLATION.           DATA CENTER OPERATIONS.
+000600 DATE-WRITTEN.           08/08/2026.
+000700 DATE-COMPILED.
+000800*================================================================
+000900*  MODIFICATION HISTORY
+001000*    DATE      BY    DESCRIPTION
+001100*  --------  -----  --------------------------------------------
+001200*  08/08/26   JRM   ORIGINAL PROGRAM.  PICK THE LEAST-LOADED
+001300*                   ACTIVE PRINTER THAT MATCHES A SET OF
+001400*                   CAPABILITY CRITERIA, WITH AN OPTIONAL EXACT
+001500*                   PRINTER_DEST OVERRIDE, INSTEAD OF A JOB
+001600*                   ALWAYS BEING ROUTED TO ONE HARDCODED DEST.
+001620*  08/08/26   JRM   REWORDED THE HEADER AND PARAGRAPH COMMENTS -
+001630*                   THE "LOCATION HINT" WAS BEING READ AS A REAL
+001640*                   LOCATION MATCH.  PRTTBL HAS NO LOCATION/DOCK
+001650*                   COLUMN, SO PRTSIN-LOCATION CAN ONLY EVER BE
+001660*                   AN EXACT PRINTER_DEST OVERRIDE - DOCUMENTED
+001670*                   THAT PLAINLY RATHER THAN IMPLYING A LOCATION
+001680*                   LOOKUP THAT DOESN'T EXIST.
+001700*================================================================
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.        IBM-ZSERIES.
+002100 OBJECT-COMPUTER.        IBM-ZSERIES.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT PRTSIN-FILE  ASSIGN TO PRTSIN
+002500                         ORGANIZATION IS SEQUENTIAL.
+002600     SELECT PRTQDEP-FILE ASSIGN TO PRTQDEP
+002700                         ORGANIZATION IS SEQUENTIAL.
+002800     SELECT PRTSOUT-FILE ASSIGN TO PRTSOUT
+002900                         ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  PRTSIN-FILE
+003300     RECORDING MODE IS F
+003400     LABEL RECORDS ARE STANDARD.
+003500 01  PRTSIN-RECORD.
+003600     05  PRTSIN-REQUEST-ID       PIC X(08).
+003700     05  PRTSIN-LASER-IND        PIC X(01).
+003800     05  PRTSIN-POSTSCRIPT-IND   PIC X(01).
+003900     05  PRTSIN-PCL-IND          PIC X(01).
+003950*    PRTSIN-LOCATION IS NOT A PHYSICAL LOCATION - THE PRINTER
+003960*    TABLE CARRIES NO LOCATION/DOCK ATTRIBUTE TO MATCH AGAINST.
+003970*    WHEN SUPPLIED IT MUST BE THE EXACT PRINTER_DEST OF A SINGLE
+003980*    DEVICE, WHICH IS THEN USED AS AN OVERRIDE OF THE NORMAL
+003990*    LOWEST-QUEUE-DEPTH PICK.  LEAVE IT BLANK TO LET ANY ACTIVE
+003995*    PRINTER MATCHING THE CAPABILITY CRITERIA COMPETE NORMALLY.
+004000     05  PRTSIN-LOCATION         PIC X(08).
+004100     05  FILLER                  PIC X(61).
+004200 FD  PRTQDEP-FILE
+004300     RECORDING MODE IS F
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  PRTQDEP-RECORD.
+004600     05  PRTQDEP-PRINTER-DEST    PIC X(08).
+004700     05  PRTQDEP-QUEUE-DEPTH     PIC 9(05).
+004800     05  FILLER                  PIC X(67).
+004900 FD  PRTSOUT-FILE
+005000     RECORDING MODE IS F
+005100     LABEL RECORDS ARE STANDARD.
+005200 01  PRTSOUT-RECORD.
+005300     05  PRTSOUT-REQUEST-ID      PIC X(08).
+005400     05  FILLER                  PIC X(01).
+005500     05  PRTSOUT-STATUS          PIC X(08).
+005600     05  FILLER                  PIC X(01).
+005700     05  PRTSOUT-PRINTER-DEST    PIC X(08).
+005800     05  FILLER                  PIC X(01).
+005900     05  PRTSOUT-QUEUE-DEPTH     PIC ZZZZ9.
+006000 WORKING-STORAGE SECTION.
+006100*----------------------------------------------------------------
+006200*    PRINTER TABLE DECLARATION AND HOST VARIABLES
+006300*----------------------------------------------------------------
+006400     COPY PRTTBL.
+006500*----------------------------------------------------------------
+006600*    SQL COMMUNICATION AREA
+006700*----------------------------------------------------------------
+006800     EXEC SQL INCLUDE SQLCA END-EXEC.
+006850*----------------------------------------------------------------
+006860*    SELECTION CRITERIA HOST VARIABLES - MUST BE DECLARED BEFORE
+006870*    THE CURSOR BELOW THAT REFERENCES THEM
+006880*----------------------------------------------------------------
+006890 01  PRTS-CRIT-LASER             PIC X(01).
+006900 01  PRTS-CRIT-PS                PIC X(01).
+006910 01  PRTS-CRIT-PCL               PIC X(01).
+006920*----------------------------------------------------------------
+007000*    CURSOR - EVERY ACTIVE PRINTER MATCHING THE REQUESTED
+007100*    CAPABILITY INDICATORS
+007200*----------------------------------------------------------------
+007300     EXEC SQL
+007400         DECLARE PRTS-CSR CURSOR FOR
+007500         SELECT   PRINTER_DEST
+007600         FROM     PRINTER
+007700         WHERE   (LASER_PRINTER_IND  = :PRTS-CRIT-LASER)
+007800           AND   (POST_SCRIPT_IND    = :PRTS-CRIT-PS)
+007900           AND   (PCL_IND            = :PRTS-CRIT-PCL)
+008000           AND   (PRINTER_ACTIVE_IND = 'Y')
+008100     END-EXEC.
+008500*----------------------------------------------------------------
+008600*    CURRENT QUEUE DEPTH EXTRACT, HELD AS A TABLE KEYED BY
+008700*    PRINTER_DEST
+008800*----------------------------------------------------------------
+008900 01  PRTS-QDEPTH-TABLE.
+009000     05  PRTS-QDEPTH-ENTRY       OCCURS 500 TIMES
+009100             INDEXED BY PRTS-QDEPTH-IX.
+009200         10  PRTS-QDEPTH-DEST    PIC X(08).
+009300         10  PRTS-QDEPTH-DEPTH   PIC 9(05).
+009400 01  PRTS-QDEPTH-COUNT           PIC 9(05)   VALUE ZERO.
+009500*----------------------------------------------------------------
+009600*    BEST-CANDIDATE WORKING FIELDS
+009700*----------------------------------------------------------------
+009800 01  PRTS-BEST-DEST              PIC X(08)   VALUE SPACES.
+009900 01  PRTS-BEST-DEPTH             PIC 9(05)   VALUE 99999.
+010000 01  PRTS-CAND-DEPTH             PIC 9(05)   VALUE ZERO.
+010100*----------------------------------------------------------------
+010200*    SWITCHES AND COUNTERS
+010300*----------------------------------------------------------------
+010400 01  PRTS-SWITCHES.
+010500     05  PRTS-QDEP-EOF-SW        PIC X(01)   VALUE 'N'.
+010600         88  PRTS-QDEP-EOF                   VALUE 'Y'.
+010700     05  PRTS-REQ-EOF-SW         PIC X(01)   VALUE 'N'.
+010800         88  PRTS-REQ-EOF                    VALUE 'Y'.
+010900     05  PRTS-CSR-EOF-SW         PIC X(01)   VALUE 'N'.
+011000         88  PRTS-CSR-EOF                    VALUE 'Y'.
+011100     05  PRTS-QFOUND-SW          PIC X(01)   VALUE 'N'.
+011200         88  PRTS-QFOUND                     VALUE 'Y'.
+011300 01  PRTS-COUNTERS.
+011400     05  PRTS-REQUEST-COUNT      PIC 9(07)   VALUE ZERO.
+011500     05  PRTS-SELECTED-COUNT     PIC 9(07)   VALUE ZERO.
+011600     05  PRTS-NOMATCH-COUNT      PIC 9(07)   VALUE ZERO.
+011700 PROCEDURE DIVISION.
+011800*================================================================
+011900*    0000-MAINLINE
+012000*================================================================
+012100 0000-MAINLINE.
+012200     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+012300     PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+012400             UNTIL PRTS-REQ-EOF.
+012500     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+012600     GOBACK.
+012700*================================================================
+012800*    1000-INITIALIZE - LOAD THE QUEUE DEPTH EXTRACT AND PRIME THE
+012900*    FIRST SELECTION REQUEST
+013000*================================================================
+013100 1000-INITIALIZE.
+013200     OPEN INPUT  PRTQDEP-FILE.
+013300     PERFORM 1100-READ-QDEPTH     THRU 1100-EXIT.
+013400     PERFORM 1200-LOAD-QDEPTH     THRU 1200-EXIT
+013500             UNTIL PRTS-QDEP-EOF.
+013600     CLOSE PRTQDEP-FILE.
+013700     OPEN INPUT  PRTSIN-FILE.
+013800     OPEN OUTPUT PRTSOUT-FILE.
+013900     PERFORM 2100-READ-REQUEST    THRU 2100-EXIT.
+014000 1000-EXIT.
+014100     EXIT.
+014200*================================================================
+014300*    1100-READ-QDEPTH - READ ONE RECORD FROM THE QUEUE DEPTH
+014400*    EXTRACT
+014500*================================================================
+014600 1100-READ-QDEPTH.
+014700     READ PRTQDEP-FILE
+014800         AT END
+014900             SET PRTS-QDEP-EOF TO TRUE
+015000     END-READ.
+015100 1100-EXIT.
+015200     EXIT.
+015300*================================================================
+015400*    1200-LOAD-QDEPTH - APPEND ONE ENTRY TO THE QUEUE DEPTH TABLE
+015500*    AND READ THE NEXT RECORD
+015600*================================================================
+015700 1200-LOAD-QDEPTH.
+015750     IF PRTS-QDEPTH-COUNT < 500
+015800         ADD 1 TO PRTS-QDEPTH-COUNT
+015900         SET PRTS-QDEPTH-IX TO PRTS-QDEPTH-COUNT
+016000         MOVE PRTQDEP-PRINTER-DEST
+016100             TO PRTS-QDEPTH-DEST(PRTS-QDEPTH-IX)
+016200         MOVE PRTQDEP-QUEUE-DEPTH
+016300             TO PRTS-QDEPTH-DEPTH(PRTS-QDEPTH-IX)
+016350     ELSE
+016360         DISPLAY 'PRTSEL0002 QDEPTH TABLE FULL - SKIPPING '
+016370                 PRTQDEP-PRINTER-DEST
+016380     END-IF.
+016400     PERFORM 1100-READ-QDEPTH     THRU 1100-EXIT.
+016500 1200-EXIT.
+016600     EXIT.
+016700*================================================================
+016800*    2000-PROCESS-REQUEST - SELECT A PRINTER FOR ONE REQUEST AND
+016900*    READ THE NEXT ONE
+017000*================================================================
+017100 2000-PROCESS-REQUEST.
+017200     ADD 1 TO PRTS-REQUEST-COUNT.
+017300     PERFORM 3000-SELECT-PRINTER  THRU 3000-EXIT.
+017400     PERFORM 2100-READ-REQUEST    THRU 2100-EXIT.
+017500 2000-EXIT.
+017600     EXIT.
+017700*================================================================
+017800*    2100-READ-REQUEST - READ THE NEXT SELECTION REQUEST
+017900*================================================================
+018000 2100-READ-REQUEST.
+018100     READ PRTSIN-FILE
+018200         AT END
+018300             SET PRTS-REQ-EOF TO TRUE
+018400     END-READ.
+018500 2100-EXIT.
+018600     EXIT.
+018700*================================================================
+018800*    3000-SELECT-PRINTER - SCAN EVERY ACTIVE PRINTER MATCHING THE
+018900*    REQUESTED CAPABILITY INDICATORS (AND THE EXACT PRINTER_DEST
+018950*    OVERRIDE IN PRTSIN-LOCATION, IF ONE WAS SUPPLIED), AND KEEP
+019000*    THE ONE WITH THE LOWEST CURRENT QUEUE DEPTH
+019100*================================================================
+019200 3000-SELECT-PRINTER.
+019300     MOVE PRTSIN-LASER-IND       TO PRTS-CRIT-LASER.
+019400     MOVE PRTSIN-POSTSCRIPT-IND  TO PRTS-CRIT-PS.
+019500     MOVE PRTSIN-PCL-IND         TO PRTS-CRIT-PCL.
+019600     MOVE SPACES                 TO PRTS-BEST-DEST.
+019700     MOVE 99999                  TO PRTS-BEST-DEPTH.
+019800     MOVE 'N'                    TO PRTS-CSR-EOF-SW.
+019900     EXEC SQL OPEN PRTS-CSR END-EXEC.
+020000     PERFORM 3100-FETCH-CANDIDATE THRU 3100-EXIT
+020100             UNTIL PRTS-CSR-EOF.
+020200     EXEC SQL CLOSE PRTS-CSR END-EXEC.
+020300     MOVE PRTSIN-REQUEST-ID      TO PRTSOUT-REQUEST-ID.
+020400     IF PRTS-BEST-DEST = SPACES
+020500         ADD 1 TO PRTS-NOMATCH-COUNT
+020600         MOVE 'NOMATCH ' TO PRTSOUT-STATUS
+020700         MOVE SPACES     TO PRTSOUT-PRINTER-DEST
+020800         MOVE ZERO       TO PRTSOUT-QUEUE-DEPTH
+020900     ELSE
+021000         ADD 1 TO PRTS-SELECTED-COUNT
+021100         MOVE 'SELECTED' TO PRTSOUT-STATUS
+021200         MOVE PRTS-BEST-DEST  TO PRTSOUT-PRINTER-DEST
+021300         MOVE PRTS-BEST-DEPTH TO PRTSOUT-QUEUE-DEPTH
+021400     END-IF.
+021500     WRITE PRTSOUT-RECORD.
+021600 3000-EXIT.
+021700     EXIT.
+021800*================================================================
+021900*    3100-FETCH-CANDIDATE - FETCH ONE MATCHING PRINTER_DEST AND,
+022000*    UNLESS AN EXACT-DEST OVERRIDE WAS REQUESTED AND THIS ISN'T
+022050*    IT, WEIGH IT AGAINST THE BEST CANDIDATE SEEN SO FAR
+022200*================================================================
+022300 3100-FETCH-CANDIDATE.
+022400     EXEC SQL
+022500         FETCH PRTS-CSR INTO :PRINTER-DEST
+022600     END-EXEC.
+022700     IF SQLCODE NOT = ZERO
+022800         SET PRTS-CSR-EOF TO TRUE
+022900     ELSE
+023000         IF PRTSIN-LOCATION = SPACES
+023100            OR PRINTER-DEST = PRTSIN-LOCATION
+023200             PERFORM 3300-SEARCH-QUEUE THRU 3300-EXIT
+023300             IF PRTS-QFOUND AND PRTS-CAND-DEPTH < PRTS-BEST-DEPTH
+023400                 MOVE PRINTER-DEST  TO PRTS-BEST-DEST
+023500                 MOVE PRTS-CAND-DEPTH TO PRTS-BEST-DEPTH
+023600             END-IF
+023700         END-IF
+023800     END-IF.
+023900 3100-EXIT.
+024000     EXIT.
+024100*================================================================
+024200*    3300-SEARCH-QUEUE - LOOK UP THE CURRENT QUEUE DEPTH FOR ONE
+024300*    CANDIDATE PRINTER_DEST
+024400*================================================================
+024500 3300-SEARCH-QUEUE.
+024600     SET PRTS-QDEPTH-IX TO 1.
+024700     MOVE 'N' TO PRTS-QFOUND-SW.
+024800     MOVE ZERO TO PRTS-CAND-DEPTH.
+024900     PERFORM 3310-MATCH-QUEUE     THRU 3310-EXIT
+025000             VARYING PRTS-QDEPTH-IX FROM 1 BY 1
+025100             UNTIL PRTS-QDEPTH-IX > PRTS-QDEPTH-COUNT
+025200                OR PRTS-QFOUND.
+025300 3300-EXIT.
+025400     EXIT.
+025500*================================================================
+025600*    3310-MATCH-QUEUE - COMPARE ONE TABLE ENTRY TO THE CANDIDATE
+025700*    PRINTER_DEST
+025800*================================================================
+025900 3310-MATCH-QUEUE.
+026000     IF PRINTER-DEST = PRTS-QDEPTH-DEST(PRTS-QDEPTH-IX)
+026100         MOVE 'Y' TO PRTS-QFOUND-SW
+026200         MOVE PRTS-QDEPTH-DEPTH(PRTS-QDEPTH-IX) TO PRTS-CAND-DEPTH
+026300     END-IF.
+026400 3310-EXIT.
+026500     EXIT.
+026600*================================================================
+026700*    9000-TERMINATE - CLOSE FILES AND REPORT RUN TOTALS
+026800*================================================================
+026900 9000-TERMINATE.
+027000     DISPLAY 'PRTSEL0001 REQUESTS='  PRTS-REQUEST-COUNT
+027100             ' SELECTED=' PRTS-SELECTED-COUNT
+027200             ' NOMATCH='  PRTS-NOMATCH-COUNT.
+027300     CLOSE PRTSIN-FILE
+027400           PRTSOUT-FILE.
+027500 9000-EXIT.
+027600     EXIT.

@@ -0,0 +1,212 @@
+000100 IDENTIFICATION DIVISION.
+000200*================================================================
+000300 PROGRAM-ID.             PRTXREF.
+000400 AUTHOR.                 PRINT SERVICES SYSTEMS GROUP.
+000500 INSTALLATION.           DATA CENTER OPERATIONS.
+000600 DATE-WRITTEN.           08/08/2026.
+000700 DATE-COMPILED.
+000800*================================================================
+000900*  MODIFICATION HISTORY
+001000*    DATE      BY    DESCRIPTION
+001100*  --------  -----  --------------------------------------------
+001200*  08/08/26   JRM   ORIGINAL PROGRAM.  CROSS-CHECK EVERY PRINTER
+001300*                   ROW'S WRITER_NAME AGAINST THE CURRENT JES
+001400*                   WRITER / OUTPUT CLASS EXTRACT AND LIST ANY
+001500*                   ACTIVE PRINTER WHOSE WRITER NO LONGER
+001600*                   RESOLVES, SO PRINT OPS CAN FIX IT BEFORE THE
+001700*                   WRITER IS DROPPED FOR GOOD.
+001750*  08/08/26   JRM   TOTALS LINE RELABELED FROM "ROWS CHECKED=" TO
+001760*                   "ROWS READ=" - PRTX-TOTAL-ROWS COUNTS EVERY
+001770*                   ROW FETCHED, NOT JUST THE ACTIVE ONES 3000-
+001780*                   CHECK-WRITER ACTUALLY CROSS-REFERENCES, SO
+001790*                   "CHECKED" OVERSTATED WHAT WAS VALIDATED.
+001800*================================================================
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.        IBM-ZSERIES.
+002200 OBJECT-COMPUTER.        IBM-ZSERIES.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT PRTWTR-FILE  ASSIGN TO PRTWTR
+002600                         ORGANIZATION IS SEQUENTIAL.
+002700     SELECT PRTXRPT-FILE ASSIGN TO PRTXRPT
+002800                         ORGANIZATION IS SEQUENTIAL.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  PRTWTR-FILE
+003200     RECORDING MODE IS F
+003300     LABEL RECORDS ARE STANDARD.
+003400 01  PRTWTR-RECORD.
+003500     05  PRTWTR-WRITER-NAME      PIC X(08).
+003600     05  FILLER                  PIC X(72).
+003700 FD  PRTXRPT-FILE
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000 01  PRTXRPT-RECORD              PIC X(133).
+004100 WORKING-STORAGE SECTION.
+004200*----------------------------------------------------------------
+004300*    PRINTER TABLE DECLARATION AND HOST VARIABLES
+004400*----------------------------------------------------------------
+004500     COPY PRTTBL.
+004600*----------------------------------------------------------------
+004700*    SQL COMMUNICATION AREA
+004800*----------------------------------------------------------------
+004900     EXEC SQL INCLUDE SQLCA END-EXEC.
+005000*----------------------------------------------------------------
+005100*    CURSOR - EVERY PRINTER ROW, ACTIVE OR NOT
+005200*----------------------------------------------------------------
+005300     EXEC SQL
+005400         DECLARE PRTX-CSR CURSOR FOR
+005500         SELECT   PRINTER_NAME, WRITER_NAME, PRINTER_ACTIVE_IND
+005600         FROM     PRINTER
+005700     END-EXEC.
+005800*----------------------------------------------------------------
+005900*    CURRENT JES WRITER / OUTPUT CLASS EXTRACT, HELD AS A TABLE
+006000*----------------------------------------------------------------
+006100 01  PRTX-WRITER-TABLE.
+006200     05  PRTX-WRITER-ENTRY       PIC X(08)
+006300             OCCURS 500 TIMES
+006400             INDEXED BY PRTX-WRITER-IX.
+006500 01  PRTX-WRITER-COUNT           PIC 9(05)   VALUE ZERO.
+006600*----------------------------------------------------------------
+006700*    SWITCHES AND COUNTERS
+006800*----------------------------------------------------------------
+006900 01  PRTX-SWITCHES.
+007000     05  PRTX-WTR-EOF-SW         PIC X(01)   VALUE 'N'.
+007100         88  PRTX-WTR-EOF                    VALUE 'Y'.
+007200     05  PRTX-CSR-EOF-SW         PIC X(01)   VALUE 'N'.
+007300         88  PRTX-CSR-EOF                    VALUE 'Y'.
+007400     05  PRTX-FOUND-SW           PIC X(01)   VALUE 'N'.
+007500         88  PRTX-FOUND                      VALUE 'Y'.
+007600 01  PRTX-COUNTERS.
+007700     05  PRTX-WRITER-LOADED      PIC 9(05)   VALUE ZERO.
+007800     05  PRTX-TOTAL-ROWS         PIC 9(07)   VALUE ZERO.
+007900     05  PRTX-EXCEPTION-COUNT    PIC 9(07)   VALUE ZERO.
+008000 01  PRTX-REPORT-LINE            PIC X(133).
+008100 PROCEDURE DIVISION.
+008200*================================================================
+008300*    0000-MAINLINE
+008400*================================================================
+008500 0000-MAINLINE.
+008600     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+008700     PERFORM 2000-FETCH-ROW       THRU 2000-EXIT
+008800             UNTIL PRTX-CSR-EOF.
+008900     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+009000     GOBACK.
+009100*================================================================
+009200*    1000-INITIALIZE - LOAD THE CURRENT WRITER EXTRACT, OPEN THE
+009300*    PRINTER CURSOR, AND PRIME THE FIRST FETCH
+009400*================================================================
+009500 1000-INITIALIZE.
+009600     OPEN INPUT  PRTWTR-FILE.
+009700     OPEN OUTPUT PRTXRPT-FILE.
+009800     PERFORM 1100-READ-WRITER     THRU 1100-EXIT.
+009900     PERFORM 1200-LOAD-WRITER     THRU 1200-EXIT
+010000             UNTIL PRTX-WTR-EOF.
+010100     CLOSE PRTWTR-FILE.
+010200     MOVE SPACES TO PRTX-REPORT-LINE.
+010300     STRING 'PRTXREF - WRITER_NAME CROSS-REFERENCE EXCEPTIONS'
+010400         DELIMITED BY SIZE INTO PRTX-REPORT-LINE.
+010500     WRITE PRTXRPT-RECORD FROM PRTX-REPORT-LINE.
+010600     EXEC SQL OPEN PRTX-CSR END-EXEC.
+010700     PERFORM 2100-FETCH-CURSOR    THRU 2100-EXIT.
+010800 1000-EXIT.
+010900     EXIT.
+011000*================================================================
+011100*    1100-READ-WRITER - READ ONE RECORD FROM THE WRITER EXTRACT
+011200*================================================================
+011300 1100-READ-WRITER.
+011400     READ PRTWTR-FILE
+011500         AT END
+011600             SET PRTX-WTR-EOF TO TRUE
+011700     END-READ.
+011800 1100-EXIT.
+011900     EXIT.
+012000*================================================================
+012100*    1200-LOAD-WRITER - APPEND ONE WRITER NAME TO THE IN-MEMORY
+012200*    TABLE AND READ THE NEXT RECORD
+012300*================================================================
+012400 1200-LOAD-WRITER.
+012450     IF PRTX-WRITER-LOADED < 500
+012500         ADD 1 TO PRTX-WRITER-LOADED
+012600         SET PRTX-WRITER-IX TO PRTX-WRITER-LOADED
+012700         MOVE PRTWTR-WRITER-NAME
+012800             TO PRTX-WRITER-ENTRY(PRTX-WRITER-IX)
+012850         MOVE PRTX-WRITER-LOADED TO PRTX-WRITER-COUNT
+012870     ELSE
+012880         DISPLAY 'PRTXREF0001 WRITER TABLE FULL - SKIPPING '
+012890                 PRTWTR-WRITER-NAME
+012895     END-IF.
+013000     PERFORM 1100-READ-WRITER     THRU 1100-EXIT.
+013100 1200-EXIT.
+013200     EXIT.
+013300*================================================================
+013400*    2000-FETCH-ROW - CHECK ONE PRINTER ROW AND FETCH THE NEXT
+013500*================================================================
+013600 2000-FETCH-ROW.
+013700     ADD 1 TO PRTX-TOTAL-ROWS.
+013800     PERFORM 3000-CHECK-WRITER    THRU 3000-EXIT.
+013900     PERFORM 2100-FETCH-CURSOR    THRU 2100-EXIT.
+014000 2000-EXIT.
+014100     EXIT.
+014200*================================================================
+014300*    2100-FETCH-CURSOR - FETCH THE NEXT PRINTER ROW
+014400*================================================================
+014500 2100-FETCH-CURSOR.
+014600     EXEC SQL
+014700         FETCH PRTX-CSR
+014800         INTO  :PRINTER-NAME, :WRITER-NAME, :PRINTER-ACTIVE-IND
+014900     END-EXEC.
+015000     IF SQLCODE NOT = ZERO
+015100         SET PRTX-CSR-EOF TO TRUE
+015200     END-IF.
+015300 2100-EXIT.
+015400     EXIT.
+015500*================================================================
+015600*    3000-CHECK-WRITER - FLAG AN ACTIVE PRINTER WHOSE WRITER_NAME
+015700*    DOES NOT RESOLVE TO A LIVE JES WRITER / OUTPUT DEFINITION
+015800*================================================================
+015900 3000-CHECK-WRITER.
+016000     SET PRTX-WRITER-IX TO 1.
+016100     MOVE 'N' TO PRTX-FOUND-SW.
+016200     PERFORM 3100-SEARCH-WRITER   THRU 3100-EXIT
+016300             VARYING PRTX-WRITER-IX FROM 1 BY 1
+016400             UNTIL PRTX-WRITER-IX > PRTX-WRITER-COUNT
+016500                OR PRTX-FOUND.
+016600     IF NOT PRTX-FOUND AND PRINTER-IS-ACTIVE
+016700         ADD 1 TO PRTX-EXCEPTION-COUNT
+016800         MOVE SPACES TO PRTX-REPORT-LINE
+016900         STRING 'NO ACTIVE WRITER - ' DELIMITED BY SIZE
+017000                PRINTER-NAME         DELIMITED BY SIZE
+017100                ' WRITER_NAME=' DELIMITED BY SIZE
+017200                WRITER-NAME          DELIMITED BY SIZE
+017300                INTO PRTX-REPORT-LINE
+017400         WRITE PRTXRPT-RECORD FROM PRTX-REPORT-LINE
+017500     END-IF.
+017600 3000-EXIT.
+017700     EXIT.
+017800*================================================================
+017900*    3100-SEARCH-WRITER - COMPARE ONE TABLE ENTRY TO THE ROW'S
+018000*    WRITER_NAME VALUE
+018100*================================================================
+018200 3100-SEARCH-WRITER.
+018300     IF WRITER-NAME = PRTX-WRITER-ENTRY(PRTX-WRITER-IX)
+018400         MOVE 'Y' TO PRTX-FOUND-SW
+018500     END-IF.
+018600 3100-EXIT.
+018700     EXIT.
+018800*================================================================
+018900*    9000-TERMINATE - CLOSE THE CURSOR AND FILES, REPORT TOTALS
+019000*================================================================
+019100 9000-TERMINATE.
+019200     EXEC SQL CLOSE PRTX-CSR END-EXEC.
+019300     MOVE SPACES TO PRTX-REPORT-LINE.
+019400     STRING 'ROWS READ=' DELIMITED BY SIZE
+019500            PRTX-TOTAL-ROWS      DELIMITED BY SIZE
+019600            ' EXCEPTIONS='  DELIMITED BY SIZE
+019700            PRTX-EXCEPTION-COUNT DELIMITED BY SIZE
+019800            INTO PRTX-REPORT-LINE.
+019900     WRITE PRTXRPT-RECORD FROM PRTX-REPORT-LINE.
+020000     CLOSE PRTXRPT-FILE.
+020100 9000-EXIT.
+020200     EXIT.

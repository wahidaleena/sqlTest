@@ -1,27 +1,154 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.          PRINTER.
+       ENVIRONMENT DIVISION.                                             |
+       INPUT-OUTPUT SECTION.                                             |
+       FILE-CONTROL.                                                     |
+           SELECT PRTAUDT-FILE ASSIGN TO PRTAUDT                         |
+                               ORGANIZATION IS SEQUENTIAL.                |
        DATA DIVISION.
+       FILE SECTION.                                                     |
+       FD  PRTAUDT-FILE                                                  |
+           RECORDING MODE IS F                                           |
+           LABEL RECORDS ARE STANDARD.                                   |
+           COPY PRTAUDR.                                                 |
        WORKING-STORAGE SECTION.
 
-           EXEC SQL DECLARE PRINTER TABLE                                |
-           ( PRINTER_NAME                   CHAR(8) NOT NULL,            |
-             LASER_PRINTER_IND              CHAR(1) NOT NULL,            |
-             SYSTEM_PRINTER_IND             CHAR(1) NOT NULL,            |
-             PRINTER_DEST                   CHAR(8) NOT NULL,            |
-             PRINTER_UDK                    CHAR(1) NOT NULL,            |
-             PRINTER_DESC                   CHAR(55) NOT NULL,           |
-             LASER_MODEL                    CHAR(8) NOT NULL,            |
-             POST_SCRIPT_IND                CHAR(1) NOT NULL,            |
-             PRINTER_LANGUAGE               CHAR(10) NOT NULL,           |
-             PCL_IND                        CHAR(1) NOT NULL,            |
-             WRITER_NAME                    CHAR(8) NOT NULL             |
-           ) END-EXEC.                                                   |
+           COPY PRTTBL.                                                  |
+
+           COPY PRTLANG.                                                 |
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.                              |
+
+       01  PRT-RETURN-CODE                 PIC S9(04) COMP VALUE ZERO.   |
+           88  PRT-LOOKUP-OK                         VALUE ZERO.         |
+           88  PRT-LOOKUP-NOT-FOUND                  VALUE 100.          |
+           88  PRT-LOOKUP-SQL-ERROR                  VALUE 8.            |
+
+       01  PRT-LANGUAGE-OK-SW              PIC X(01)  VALUE 'N'.         |
+           88  PRT-LANGUAGE-OK                       VALUE 'Y'.         |
 
        PROCEDURE DIVISION.
            EXEC SQL                                                      |
-              SELECT   PRINTER_DESC                                      |
-              INTO    :PRINTER-DESC                                      |
+              SELECT   PRINTER_NAME,                                     |
+                       LASER_PRINTER_IND,                                |
+                       SYSTEM_PRINTER_IND,                                |
+                       PRINTER_DEST,                                     |
+                       PRINTER_UDK,                                      |
+                       PRINTER_DESC,                                     |
+                       LASER_MODEL,                                      |
+                       POST_SCRIPT_IND,                                  |
+                       PRINTER_LANGUAGE,                                 |
+                       PCL_IND,                                          |
+                       WRITER_NAME                                       |
+              INTO    :PRINTER-NAME,                                     |
+                       :LASER-PRINTER-IND,                               |
+                       :SYSTEM-PRINTER-IND,                              |
+                       :PRINTER-DEST,                                    |
+                       :PRINTER-UDK,                                     |
+                       :PRINTER-DESC,                                    |
+                       :LASER-MODEL,                                     |
+                       :POST-SCRIPT-IND,                                 |
+                       :PRINTER-LANGUAGE,                                |
+                       :PCL-IND,                                         |
+                       :WRITER-NAME                                      |
               FROM     PRINTER                                           |
               WHERE   (PRINTER_NAME = :PRINTER-NAME)                     |
-EO0912        QUERYNO 6                                                  |
+                AND   (PRINTER_ACTIVE_IND = 'Y')                         |
+              COPY PRTQNO.                                               |
            END-EXEC.                                                     |
+
+      *---------------------------------------------------------------*
+      *    EO1402 - CHECK THE OUTCOME OF THE SELECT AND GIVE THE       *
+      *    CALLING JOB A RETURN CODE IT CAN TEST, RATHER THAN          *
+      *    FALLING THROUGH WITH WHATEVER WAS LEFT IN PRINTER-ROW.      *
+      *---------------------------------------------------------------*
+           EVALUATE SQLCODE                                              |
+              WHEN ZERO                                                  |
+                  SET PRT-LOOKUP-OK            TO TRUE                   |
+                  PERFORM 9100-CHECK-LANGUAGE THRU 9100-EXIT             |
+              WHEN 100                                                   |
+                  DISPLAY 'PRINTER0001 PRINTER NAME NOT ON FILE - '      |
+                          PRINTER-NAME                                   |
+                  SET PRT-LOOKUP-NOT-FOUND     TO TRUE                   |
+              WHEN OTHER                                                 |
+                  DISPLAY 'PRINTER0002 SQLCODE ' SQLCODE                 |
+                          ' LOOKING UP PRINTER NAME - ' PRINTER-NAME     |
+                  SET PRT-LOOKUP-SQL-ERROR     TO TRUE                   |
+           END-EVALUATE.                                                 |
+
+           PERFORM 9200-WRITE-AUDIT    THRU 9200-EXIT.                   |
+
+           MOVE PRT-RETURN-CODE TO RETURN-CODE.                          |
+
+           GOBACK.                                                       |
+
+      *---------------------------------------------------------------*
+      *    EO1404 - WARN (DO NOT FAIL THE LOOKUP) WHEN A ROW ALREADY   *
+      *    ON FILE CARRIES A PRINTER_LANGUAGE VALUE THAT IS NOT ON     *
+      *    THE APPROVED CODE LIST.  CAUGHT HERE SO PRINT OPS HEARS     *
+      *    ABOUT A STALE OR MISTYPED VALUE WITHOUT PRTMAINT HAVING     *
+      *    LET IT IN THE FIRST PLACE.                                  *
+      *---------------------------------------------------------------*
+       9100-CHECK-LANGUAGE.                                              |
+           SET PRTL-LANGUAGE-IX TO 1.                                    |
+           MOVE 'N' TO PRT-LANGUAGE-OK-SW.                               |
+           PERFORM 9110-MATCH-LANGUAGE THRU 9110-EXIT                    |
+                   VARYING PRTL-LANGUAGE-IX FROM 1 BY 1                  |
+                   UNTIL PRTL-LANGUAGE-IX > PRTL-LANGUAGE-COUNT          |
+                      OR PRT-LANGUAGE-OK.                                |
+           IF NOT PRT-LANGUAGE-OK                                        |
+               DISPLAY 'PRINTER0003 UNRECOGNIZED PRINTER_LANGUAGE - '    |
+                       PRINTER-LANGUAGE ' FOR PRINTER NAME - '           |
+                       PRINTER-NAME                                      |
+           END-IF.                                                       |
+       9100-EXIT.                                                        |
+           EXIT.                                                         |
+
+      *---------------------------------------------------------------*
+      *    9110-MATCH-LANGUAGE - COMPARE ONE TABLE ENTRY TO THE ROW'S  *
+      *    PRINTER_LANGUAGE VALUE                                      *
+      *---------------------------------------------------------------*
+       9110-MATCH-LANGUAGE.                                              |
+           IF PRINTER-LANGUAGE =                                         |
+                   PRTL-LANGUAGE-ENTRY(PRTL-LANGUAGE-IX)                 |
+               SET PRT-LANGUAGE-OK TO TRUE                               |
+           END-IF.                                                       |
+       9110-EXIT.                                                        |
+           EXIT.                                                         |
+
+      *---------------------------------------------------------------*
+      *    EO1405 - WRITE ONE AUDIT RECORD FOR THIS INVOCATION.  THIS  *
+      *    PROGRAM IS A STANDALONE MAIN PROGRAM RUN ONCE PER JOB, NOT  *
+      *    A SUBPROGRAM CALLED REPEATEDLY WITHIN ONE RUN UNIT, SO A    *
+      *    WORKING-STORAGE SWITCH CAN NEVER TELL ONE JOB'S RUN APART   *
+      *    FROM THE NEXT.  PRTAUDT-FILE IS THEREFORE TREATED AS A      *
+      *    PRE-ALLOCATED, PERSISTENT DATASET (THE SAME ASSUMPTION      *
+      *    PRTBCKP-FILE ALREADY RELIES ON IN PRTBATCH) AND OPENED      *
+      *    EXTEND UNCONDITIONALLY, SO EACH JOB'S RECORD APPENDS TO THE *
+      *    AUDIT TRAIL INSTEAD OF OPENING OUTPUT AND TRUNCATING EVERY  *
+      *    PRIOR JOB'S HISTORY.  IT IS CLOSED AGAIN BEFORE RETURNING,  *
+      *    SO THE RECORD IS ON DISK BEFORE THE CALLER GETS CONTROL     *
+      *    BACK INSTEAD OF SITTING IN A BUFFER AN ABEND COULD LOSE.    *
+      *---------------------------------------------------------------*
+       9200-WRITE-AUDIT.                                                 |
+           OPEN EXTEND PRTAUDT-FILE.                                     |
+           MOVE SPACES            TO PRTAUD-RECORD.                      |
+           ACCEPT PRTAUD-DATE FROM DATE YYYYMMDD.                        |
+           ACCEPT PRTAUD-TIME FROM TIME.                                 |
+           DISPLAY 'JOBNAME' UPON ENVIRONMENT-NAME.                      |
+           ACCEPT PRTAUD-JOBNAME FROM ENVIRONMENT-VALUE.                 |
+           MOVE PRINTER-NAME      TO PRTAUD-PRINTER-NAME.                |
+           MOVE SQLCODE           TO PRTAUD-SQLCODE.                     |
+           EVALUATE TRUE                                                 |
+               WHEN PRT-LOOKUP-OK                                        |
+                   MOVE 'FOUND   ' TO PRTAUD-OUTCOME                     |
+                   MOVE PRINTER-DEST TO PRTAUD-PRINTER-DEST              |
+               WHEN PRT-LOOKUP-NOT-FOUND                                 |
+                   MOVE 'NOTFOUND' TO PRTAUD-OUTCOME                     |
+               WHEN OTHER                                                |
+                   MOVE 'SQLERROR' TO PRTAUD-OUTCOME                     |
+           END-EVALUATE.                                                 |
+           WRITE PRTAUD-RECORD.                                          |
+           CLOSE PRTAUDT-FILE.                                           |
+       9200-EXIT.                                                        |
+           EXIT.                                                         |
